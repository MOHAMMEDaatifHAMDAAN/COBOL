@@ -0,0 +1,378 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EOD-REPORT.
+000120 AUTHOR. R. OKONKWO-TELLER-SYSTEMS.
+000130 INSTALLATION. RETAIL BANKING - BRANCH SYSTEMS GROUP.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  RAO  ORIGINAL - END-OF-DAY BALANCE AND ACTIVITY
+000200*                  REPORT.  READS ACCOUNT-MASTER FOR ENDING
+000210*                  BALANCES AND THE DAY'S TRANSACTION-FILE FOR
+000220*                  DEPOSIT/WITHDRAWAL ACTIVITY, PRINTS ONE LINE
+000230*                  PER ACCOUNT PLUS A GRAND-TOTAL LINE.
+000240* 08/09/2026  RAO  ADD ACM-STATUS TO ACCOUNT-MASTER TO MATCH
+000250*                  THE LAYOUT USED BY MENU-CHOICE (ACCOUNT
+000260*                  MAINTENANCE - OPEN/CLOSE ACCOUNT).
+000270* 08/09/2026  RAO  ADD TRN-SEQ-NO TO TRANSACTION-FILE TO MATCH
+000280*                  THE LAYOUT USED BY DAILY-POST (RESTART/
+000290*                  CHECKPOINT LOGIC).
+000300* 08/09/2026  RAO  MOVE THE ACCOUNT-MASTER RECORD LAYOUT INTO
+000310*                  THE SHARED ACCTMAST COPYBOOK SO MENU-CHOICE,
+000320*                  DAILY-POST AND EOD-REPORT CANNOT DRIFT APART.
+000330* 08/09/2026  RAO  ALSO READ AUDIT-TRAIL AND FOLD ITS DEPOSIT/
+000340*                  WITHDRAWAL RECORDS INTO THE SAME PER-ACCOUNT
+000350*                  TOTALS AS TRANSACTION-FILE, SO INTERACTIVE
+000360*                  TELLER-WINDOW ACTIVITY (WHICH NEVER TOUCHES
+000370*                  TRANSACTION-FILE) IS NOT DROPPED FROM THE
+000380*                  RECONCILIATION.
+000390* 08/09/2026  RAO  ALSO FOLD AUD-TXN-INTEREST INTO A NEW PER-
+000400*                  ACCOUNT INTEREST COLUMN AND SUBTRACT IT OUT
+000410*                  OF THE DERIVED STARTING BALANCE - INT-CALC
+000420*                  POSTS INTEREST DIRECTLY TO ACM-BALANCE, SO
+000430*                  IT IS NOT A DEPOSIT OR WITHDRAWAL AND WAS
+000440*                  THROWING THE STARTING BALANCE OFF BY THE
+000450*                  INTEREST AMOUNT ON ANY DAY INT-CALC RAN.
+000460*                  ALSO REALIGNED THE HEADING/DETAIL/TOTAL
+000470*                  COLUMN WIDTHS, WHICH HAD DRIFTED OUT OF
+000480*                  STEP WITH EACH OTHER.
+000485* 08/09/2026  RAO  SCOPE 3500-ACCUMULATE-AUDIT-ACTIVITY TO ONLY
+000486*                  FOLD IN RECORDS DATED THE SAME AS THE RUN -
+000487*                  AUDIT-TRAIL IS ONLY EVER OPENED EXTEND AND IS
+000488*                  NEVER ROTATED, SO WITHOUT A DATE FILTER EVERY
+000489*                  PRIOR DAY'S ACTIVITY WAS BEING RECOUNTED ON
+000490*                  EVERY SUBSEQUENT RUN.
+000495*----------------------------------------------------------------
+000500 ENVIRONMENT DIVISION.
+000510 CONFIGURATION SECTION.
+000520 SOURCE-COMPUTER. IBM-370.
+000530 OBJECT-COMPUTER. IBM-370.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+000570         ORGANIZATION IS INDEXED
+000580         ACCESS MODE IS SEQUENTIAL
+000590         RECORD KEY IS ACM-ACCT-NUMBER
+000600         FILE STATUS IS BNK-ACM-STATUS.
+000610
+000620     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS BNK-TRN-STATUS.
+000650
+000660     SELECT PRINT-FILE ASSIGN TO "EODRPT"
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS BNK-PRT-STATUS.
+000690
+000700     SELECT AUDIT-TRAIL ASSIGN TO "AUDTRAIL"
+000710         ORGANIZATION IS SEQUENTIAL
+000720         FILE STATUS IS BNK-AUD-STATUS.
+000730 DATA DIVISION.
+000740 FILE SECTION.
+000750 FD  ACCOUNT-MASTER
+000760     LABEL RECORDS ARE STANDARD.
+000770     COPY ACCTMAST.
+000780*
+000790 FD  TRANSACTION-FILE
+000800     LABEL RECORDS ARE STANDARD.
+000810 01  TRN-TRANSACTION-RECORD.
+000820     05  TRN-SEQ-NO              PIC 9(09).
+000830     05  TRN-ACCT-NUMBER         PIC 9(07).
+000840     05  TRN-TXN-TYPE            PIC 9(01).
+000850         88  TRN-TYPE-DEPOSIT    VALUE 1.
+000860         88  TRN-TYPE-WITHDRAWAL VALUE 2.
+000870         88  TRN-TYPE-INQUIRY    VALUE 3.
+000880     05  TRN-AMOUNT              PIC S9(07)V99.
+000890*
+000900 FD  PRINT-FILE
+000910     LABEL RECORDS ARE OMITTED.
+000920 01  PRINT-LINE                  PIC X(90).
+000930*
+000940 FD  AUDIT-TRAIL
+000950     LABEL RECORDS ARE STANDARD.
+000960 01  AUD-TRAIL-RECORD.
+000970     05  AUD-TIMESTAMP.
+000980         10  AUD-DATE            PIC 9(08).
+000990         10  AUD-TIME            PIC 9(08).
+001000     05  AUD-ACCT-NUMBER         PIC 9(07).
+001010     05  AUD-TXN-TYPE            PIC X(01).
+001020         88  AUD-TXN-DEPOSIT     VALUE "1".
+001030         88  AUD-TXN-WITHDRAWAL  VALUE "2".
+001040         88  AUD-TXN-INTEREST    VALUE "9".
+001050     05  AUD-AMOUNT              PIC S9(07)V99.
+001060     05  AUD-RESULT-BALANCE      PIC S9(09)V99.
+001070     05  AUD-OPERATOR-ID         PIC X(08).
+001080 WORKING-STORAGE SECTION.
+001090 01  BNK-ACM-STATUS              PIC X(02).
+001100     88  BNK-ACM-OK              VALUE "00".
+001110 01  BNK-TRN-STATUS              PIC X(02).
+001120     88  BNK-TRN-OK              VALUE "00".
+001130 01  BNK-AUD-STATUS              PIC X(02).
+001140     88  BNK-AUD-OK              VALUE "00".
+001150 01  BNK-PRT-STATUS              PIC X(02).
+001160 01  BNK-ACM-EOF-SWITCH          PIC X(01).
+001170     88  BNK-ACM-AT-EOF          VALUE "Y".
+001180     88  BNK-ACM-NOT-AT-EOF      VALUE "N".
+001190 01  BNK-TRN-EOF-SWITCH          PIC X(01).
+001200     88  BNK-TRN-AT-EOF          VALUE "Y".
+001210     88  BNK-TRN-NOT-AT-EOF      VALUE "N".
+001220 01  BNK-AUD-EOF-SWITCH          PIC X(01).
+001230     88  BNK-AUD-AT-EOF          VALUE "Y".
+001240     88  BNK-AUD-NOT-AT-EOF      VALUE "N".
+001250 01  BNK-ACCT-COUNT              PIC 9(05) COMP.
+001260 01  BNK-TBL-INDEX               PIC 9(05) COMP.
+001270 01  BNK-GRAND-STARTING          PIC S9(11)V99.
+001280 01  BNK-GRAND-DEPOSITS          PIC S9(11)V99.
+001290 01  BNK-GRAND-WITHDRAWALS          PIC S9(11)V99.
+001300 01  BNK-GRAND-ENDING            PIC S9(11)V99.
+001310 01  BNK-GRAND-INTEREST          PIC S9(11)V99.
+001320 01  BNK-RUN-DATE                PIC 9(08).
+001330*
+001340 01  BNK-ACCOUNT-TABLE.
+001350     05  BNK-TBL-ENTRY OCCURS 1 TO 5000 TIMES
+001360             DEPENDING ON BNK-ACCT-COUNT
+001370             ASCENDING KEY IS BNK-TBL-ACCT-NO
+001380             INDEXED BY BNK-TBL-IDX.
+001390         10  BNK-TBL-ACCT-NO         PIC 9(07).
+001400         10  BNK-TBL-CUST-NAME       PIC X(30).
+001410         10  BNK-TBL-ENDING-BAL      PIC S9(09)V99.
+001420         10  BNK-TBL-DEPOSITS        PIC S9(09)V99.
+001430         10  BNK-TBL-WITHDRAWALS     PIC S9(09)V99.
+001440         10  BNK-TBL-STARTING-BAL    PIC S9(09)V99.
+001450         10  BNK-TBL-INTEREST        PIC S9(09)V99.
+001460*
+001470 01  BNK-HEADING-1.
+001480     05  FILLER                  PIC X(40) VALUE
+001490         "END-OF-DAY BALANCE AND ACTIVITY REPORT".
+001500 01  BNK-HEADING-2.
+001510     05  FILLER                  PIC X(09) VALUE "ACCOUNT".
+001520     05  FILLER                  PIC X(15) VALUE "STARTING BAL".
+001530     05  FILLER                  PIC X(15) VALUE "DEPOSITS".
+001540     05  FILLER                  PIC X(15) VALUE "WITHDRAWALS".
+001550     05  FILLER                  PIC X(15) VALUE "ENDING BAL".
+001560     05  FILLER                  PIC X(13) VALUE "INTEREST".
+001570 01  BNK-DETAIL-LINE.
+001580     05  BNK-D-ACCT-NO           PIC 9(07).
+001590     05  FILLER                  PIC X(02) VALUE SPACES.
+001600     05  BNK-D-STARTING-BAL      PIC -(09)9.99.
+001610     05  FILLER                  PIC X(02) VALUE SPACES.
+001620     05  BNK-D-DEPOSITS          PIC -(09)9.99.
+001630     05  FILLER                  PIC X(02) VALUE SPACES.
+001640     05  BNK-D-WITHDRAWALS       PIC -(09)9.99.
+001650     05  FILLER                  PIC X(02) VALUE SPACES.
+001660     05  BNK-D-ENDING-BAL        PIC -(09)9.99.
+001670     05  FILLER                  PIC X(02) VALUE SPACES.
+001680     05  BNK-D-INTEREST          PIC -(09)9.99.
+001690 01  BNK-TOTAL-LINE.
+001700     05  FILLER                  PIC X(09) VALUE "GRAND TOT".
+001710     05  BNK-T-STARTING-BAL      PIC -(09)9.99.
+001720     05  FILLER                  PIC X(02) VALUE SPACES.
+001730     05  BNK-T-DEPOSITS          PIC -(09)9.99.
+001740     05  FILLER                  PIC X(02) VALUE SPACES.
+001750     05  BNK-T-WITHDRAWALS       PIC -(09)9.99.
+001760     05  FILLER                  PIC X(02) VALUE SPACES.
+001770     05  BNK-T-ENDING-BAL        PIC -(09)9.99.
+001780     05  FILLER                  PIC X(02) VALUE SPACES.
+001790     05  BNK-T-INTEREST          PIC -(09)9.99.
+001800*
+001810 PROCEDURE DIVISION.
+001820*----------------------------------------------------------------
+001830* 0000-MAINLINE - DRIVE THE END-OF-DAY REPORT RUN
+001840*----------------------------------------------------------------
+001850 0000-MAINLINE.
+001860     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001870     PERFORM 2000-BUILD-ACCOUNT-TABLE THRU 2000-EXIT
+001880         UNTIL BNK-ACM-AT-EOF.
+001890     PERFORM 3000-ACCUMULATE-ACTIVITY THRU 3000-EXIT
+001900         UNTIL BNK-TRN-AT-EOF.
+001910     PERFORM 3500-ACCUMULATE-AUDIT-ACTIVITY THRU 3500-EXIT
+001920         UNTIL BNK-AUD-AT-EOF.
+001930     PERFORM 4000-PRINT-ACCOUNT-LINE THRU 4000-EXIT
+001940         VARYING BNK-TBL-IDX FROM 1 BY 1
+001950         UNTIL BNK-TBL-IDX > BNK-ACCT-COUNT.
+001960     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001970     STOP RUN.
+001980*----------------------------------------------------------------
+001990* 1000-INITIALIZE - OPEN FILES, PRIME BOTH INPUT STREAMS
+002000*----------------------------------------------------------------
+002010 1000-INITIALIZE.
+002020     SET BNK-ACM-NOT-AT-EOF TO TRUE.
+002030     SET BNK-TRN-NOT-AT-EOF TO TRUE.
+002040     SET BNK-AUD-NOT-AT-EOF TO TRUE.
+002050     MOVE ZERO TO BNK-ACCT-COUNT.
+002060     MOVE ZERO TO BNK-GRAND-STARTING.
+002070     MOVE ZERO TO BNK-GRAND-DEPOSITS.
+002080     MOVE ZERO TO BNK-GRAND-WITHDRAWALS.
+002090     MOVE ZERO TO BNK-GRAND-ENDING.
+002100     MOVE ZERO TO BNK-GRAND-INTEREST.
+002110     ACCEPT BNK-RUN-DATE FROM DATE YYYYMMDD.
+002120
+002130     OPEN INPUT ACCOUNT-MASTER.
+002140     OPEN INPUT TRANSACTION-FILE.
+002150     OPEN INPUT AUDIT-TRAIL.
+002160     OPEN OUTPUT PRINT-FILE.
+002170
+002180     MOVE BNK-HEADING-1 TO PRINT-LINE.
+002190     WRITE PRINT-LINE.
+002200     MOVE BNK-HEADING-2 TO PRINT-LINE.
+002210     WRITE PRINT-LINE.
+002220
+002230     READ ACCOUNT-MASTER NEXT RECORD
+002240         AT END
+002250             SET BNK-ACM-AT-EOF TO TRUE
+002260     END-READ.
+002270     READ TRANSACTION-FILE
+002280         AT END
+002290             SET BNK-TRN-AT-EOF TO TRUE
+002300     END-READ.
+002310     READ AUDIT-TRAIL
+002320         AT END
+002330             SET BNK-AUD-AT-EOF TO TRUE
+002340     END-READ.
+002350 1000-EXIT.
+002360     EXIT.
+002370*----------------------------------------------------------------
+002380* 2000-BUILD-ACCOUNT-TABLE - LOAD ONE ACCOUNT-MASTER RECORD INTO
+002390*                            THE IN-MEMORY TABLE AND READ THE
+002400*                            NEXT ONE.  THE FILE IS READ IN
+002410*                            ASCENDING KEY SEQUENCE SO THE TABLE
+002420*                            COMES OUT SORTED FOR SEARCH ALL.
+002430*----------------------------------------------------------------
+002440 2000-BUILD-ACCOUNT-TABLE.
+002450     ADD 1 TO BNK-ACCT-COUNT.
+002460     MOVE ACM-ACCT-NUMBER TO BNK-TBL-ACCT-NO (BNK-ACCT-COUNT).
+002470     MOVE ACM-CUST-NAME   TO BNK-TBL-CUST-NAME (BNK-ACCT-COUNT).
+002480     MOVE ACM-BALANCE     TO BNK-TBL-ENDING-BAL (BNK-ACCT-COUNT).
+002490     MOVE ZERO            TO BNK-TBL-DEPOSITS (BNK-ACCT-COUNT).
+002500     MOVE ZERO            TO BNK-TBL-WITHDRAWALS (BNK-ACCT-COUNT).
+002510     MOVE ZERO            TO BNK-TBL-INTEREST (BNK-ACCT-COUNT).
+002520
+002530     READ ACCOUNT-MASTER NEXT RECORD
+002540         AT END
+002550             SET BNK-ACM-AT-EOF TO TRUE
+002560     END-READ.
+002570 2000-EXIT.
+002580     EXIT.
+002590*----------------------------------------------------------------
+002600* 3000-ACCUMULATE-ACTIVITY - FOLD ONE TRANSACTION-FILE RECORD
+002610*                            INTO THE MATCHING TABLE ENTRY'S
+002620*                            DEPOSIT OR WITHDRAWAL TOTAL.
+002630*----------------------------------------------------------------
+002640 3000-ACCUMULATE-ACTIVITY.
+002650     SEARCH ALL BNK-TBL-ENTRY
+002660         WHEN BNK-TBL-ACCT-NO (BNK-TBL-IDX) = TRN-ACCT-NUMBER
+002670             EVALUATE TRUE
+002680                 WHEN TRN-TYPE-DEPOSIT
+002690                     ADD TRN-AMOUNT TO
+002700                         BNK-TBL-DEPOSITS (BNK-TBL-IDX)
+002710                 WHEN TRN-TYPE-WITHDRAWAL
+002720                     ADD TRN-AMOUNT TO
+002730                         BNK-TBL-WITHDRAWALS (BNK-TBL-IDX)
+002740                 WHEN OTHER
+002750                     CONTINUE
+002760             END-EVALUATE
+002770     END-SEARCH.
+002780
+002790     READ TRANSACTION-FILE
+002800         AT END
+002810             SET BNK-TRN-AT-EOF TO TRUE
+002820     END-READ.
+002830 3000-EXIT.
+002840     EXIT.
+002850*----------------------------------------------------------------
+002860* 3500-ACCUMULATE-AUDIT-ACTIVITY - FOLD ONE AUDIT-TRAIL DEPOSIT,
+002870*                                  WITHDRAWAL OR INTEREST RECORD
+002880*                                  INTO THE MATCHING TABLE ENTRY'S
+002890*                                  TOTAL.  THIS CATCHES
+002900*                                  INTERACTIVE TELLER-WINDOW
+002910*                                  ACTIVITY, WHICH NEVER APPEARS
+002920*                                  ON TRANSACTION-FILE.  INTEREST
+002930*                                  IS ACCUMULATED SEPARATELY FROM
+002940*                                  DEPOSITS/WITHDRAWALS SINCE
+002950*                                  INT-CALC POSTS IT DIRECTLY TO
+002960*                                  ACM-BALANCE - 4000-PRINT-
+002970*                                  ACCOUNT-LINE NEEDS IT ON ITS
+002980*                                  OWN TO BACK IT OUT OF THE
+002990*                                  DERIVED STARTING BALANCE.
+003000*                                  AUDIT-TRAIL IS NEVER ROTATED OR
+003010*                                  TRUNCATED, SO ONLY RECORDS
+003015*                                  DATED THE SAME AS THIS RUN
+003018*                                  (BNK-RUN-DATE) ARE FOLDED IN -
+003021*                                  OTHERWISE EVERY PRIOR DAY'S
+003024*                                  ACTIVITY WOULD BE RECOUNTED ON
+003027*                                  EVERY SUBSEQUENT RUN.
+003029*----------------------------------------------------------------
+003080 3500-ACCUMULATE-AUDIT-ACTIVITY.
+003090     IF AUD-DATE = BNK-RUN-DATE
+003100         AND (AUD-TXN-DEPOSIT OR AUD-TXN-WITHDRAWAL
+003110             OR AUD-TXN-INTEREST)
+003120         SEARCH ALL BNK-TBL-ENTRY
+003130             WHEN BNK-TBL-ACCT-NO (BNK-TBL-IDX) = AUD-ACCT-NUMBER
+003140                 EVALUATE TRUE
+003150                     WHEN AUD-TXN-DEPOSIT
+003160                         ADD AUD-AMOUNT TO
+003170                             BNK-TBL-DEPOSITS (BNK-TBL-IDX)
+003180                     WHEN AUD-TXN-WITHDRAWAL
+003190                         ADD AUD-AMOUNT TO
+003200                             BNK-TBL-WITHDRAWALS (BNK-TBL-IDX)
+003210                     WHEN AUD-TXN-INTEREST
+003220                         ADD AUD-AMOUNT TO
+003230                             BNK-TBL-INTEREST (BNK-TBL-IDX)
+003240                 END-EVALUATE
+003250         END-SEARCH
+003260     END-IF.
+003270
+003280     READ AUDIT-TRAIL
+003290         AT END
+003300             SET BNK-AUD-AT-EOF TO TRUE
+003310     END-READ.
+003320 3500-EXIT.
+003330     EXIT.
+003340*----------------------------------------------------------------
+003350* 4000-PRINT-ACCOUNT-LINE - PRINT ONE ACCOUNT'S DETAIL LINE AND
+003360*                           ROLL ITS FIGURES INTO THE GRAND
+003370*                           TOTALS.
+003380*----------------------------------------------------------------
+003390 4000-PRINT-ACCOUNT-LINE.
+003400     COMPUTE BNK-TBL-STARTING-BAL (BNK-TBL-IDX) =
+003410         BNK-TBL-ENDING-BAL (BNK-TBL-IDX)
+003420         - BNK-TBL-DEPOSITS (BNK-TBL-IDX)
+003430         + BNK-TBL-WITHDRAWALS (BNK-TBL-IDX)
+003440         - BNK-TBL-INTEREST (BNK-TBL-IDX).
+003450
+003460     MOVE BNK-TBL-ACCT-NO (BNK-TBL-IDX)      TO BNK-D-ACCT-NO.
+003470     MOVE BNK-TBL-STARTING-BAL (BNK-TBL-IDX)
+003480         TO BNK-D-STARTING-BAL.
+003490     MOVE BNK-TBL-DEPOSITS (BNK-TBL-IDX)     TO BNK-D-DEPOSITS.
+003500     MOVE BNK-TBL-WITHDRAWALS (BNK-TBL-IDX)  TO BNK-D-WITHDRAWALS.
+003510     MOVE BNK-TBL-ENDING-BAL (BNK-TBL-IDX)   TO BNK-D-ENDING-BAL.
+003520     MOVE BNK-TBL-INTEREST (BNK-TBL-IDX)     TO BNK-D-INTEREST.
+003530     MOVE BNK-DETAIL-LINE TO PRINT-LINE.
+003540     WRITE PRINT-LINE.
+003550
+003560     ADD BNK-TBL-STARTING-BAL (BNK-TBL-IDX) TO BNK-GRAND-STARTING.
+003570     ADD BNK-TBL-DEPOSITS (BNK-TBL-IDX)     TO BNK-GRAND-DEPOSITS.
+003580     ADD BNK-TBL-WITHDRAWALS (BNK-TBL-IDX)
+003590         TO BNK-GRAND-WITHDRAWALS.
+003600     ADD BNK-TBL-ENDING-BAL (BNK-TBL-IDX)   TO BNK-GRAND-ENDING.
+003610     ADD BNK-TBL-INTEREST (BNK-TBL-IDX)     TO BNK-GRAND-INTEREST.
+003620 4000-EXIT.
+003630     EXIT.
+003640*----------------------------------------------------------------
+003650* 8000-FINALIZE - PRINT THE GRAND-TOTAL LINE AND CLOSE FILES
+003660*----------------------------------------------------------------
+003670 8000-FINALIZE.
+003680     MOVE BNK-GRAND-STARTING    TO BNK-T-STARTING-BAL.
+003690     MOVE BNK-GRAND-DEPOSITS    TO BNK-T-DEPOSITS.
+003700     MOVE BNK-GRAND-WITHDRAWALS TO BNK-T-WITHDRAWALS.
+003710     MOVE BNK-GRAND-ENDING      TO BNK-T-ENDING-BAL.
+003720     MOVE BNK-GRAND-INTEREST    TO BNK-T-INTEREST.
+003730     MOVE BNK-TOTAL-LINE TO PRINT-LINE.
+003740     WRITE PRINT-LINE.
+003750
+003760     CLOSE ACCOUNT-MASTER.
+003770     CLOSE TRANSACTION-FILE.
+003780     CLOSE AUDIT-TRAIL.
+003790     CLOSE PRINT-FILE.
+003800 8000-EXIT.
+003810     EXIT.
