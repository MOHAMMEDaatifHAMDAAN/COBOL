@@ -0,0 +1,158 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. INT-CALC.
+000120 AUTHOR. R. OKONKWO-TELLER-SYSTEMS.
+000130 INSTALLATION. RETAIL BANKING - BRANCH SYSTEMS GROUP.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  RAO  ORIGINAL - SCHEDULED INTEREST-CALCULATION
+000200*                  BATCH RUN.  APPLIES BNK-INTEREST-RATE TO THE
+000210*                  BALANCE OF EVERY OPEN ACCOUNT-MASTER RECORD,
+000220*                  POSTS THE INTEREST TO ACM-BALANCE, APPENDS
+000230*                  AN INTEREST RECORD TO AUDIT-TRAIL FOR EACH
+000240*                  ACCOUNT CREDITED, AND DISPLAYS A POSTING
+000250*                  COUNT AND TOTAL-INTEREST-PAID SUMMARY.  THIS
+000260*                  PROGRAM IS RUN ON ITS OWN SCHEDULE (E.G.
+000270*                  MONTH-END), SEPARATE FROM THE DAILY-POST RUN.
+000280*----------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-370.
+000320 OBJECT-COMPUTER. IBM-370.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS SEQUENTIAL
+000380         RECORD KEY IS ACM-ACCT-NUMBER
+000390         FILE STATUS IS BNK-ACM-STATUS.
+000400
+000410     SELECT AUDIT-TRAIL ASSIGN TO "AUDTRAIL"
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS BNK-AUD-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  ACCOUNT-MASTER
+000470     LABEL RECORDS ARE STANDARD.
+000480     COPY ACCTMAST.
+000490*
+000500 FD  AUDIT-TRAIL
+000510     LABEL RECORDS ARE STANDARD.
+000520 01  AUD-TRAIL-RECORD.
+000530     05  AUD-TIMESTAMP.
+000540         10  AUD-DATE            PIC 9(08).
+000550         10  AUD-TIME            PIC 9(08).
+000560     05  AUD-ACCT-NUMBER         PIC 9(07).
+000570     05  AUD-TXN-TYPE            PIC X(01).
+000580         88  AUD-TXN-DEPOSIT     VALUE "1".
+000590         88  AUD-TXN-WITHDRAWAL  VALUE "2".
+000600         88  AUD-TXN-INTEREST    VALUE "9".
+000610     05  AUD-AMOUNT              PIC S9(07)V99.
+000620     05  AUD-RESULT-BALANCE      PIC S9(09)V99.
+000630     05  AUD-OPERATOR-ID         PIC X(08).
+000640 WORKING-STORAGE SECTION.
+000650 01  BNK-ACM-STATUS              PIC X(02).
+000660     88  BNK-ACM-OK              VALUE "00".
+000680 01  BNK-AUD-STATUS              PIC X(02).
+000690 01  BNK-EOF-SWITCH              PIC X(01).
+000700     88  BNK-EOF                 VALUE "Y".
+000710     88  BNK-NOT-EOF             VALUE "N".
+000720 01  BNK-OPERATOR-ID             PIC X(08) VALUE "INT-CALC".
+000730 01  BNK-INTEREST-RATE           PIC 9V9(04) VALUE 0.0150.
+000740 01  BNK-INTEREST-AMOUNT         PIC S9(07)V99.
+000750 01  BNK-POST-COUNT              PIC 9(07) COMP.
+000760 01  BNK-SKIP-COUNT              PIC 9(07) COMP.
+000770 01  BNK-TOTAL-INTEREST          PIC S9(09)V99.
+000780*
+000790 PROCEDURE DIVISION.
+000800*----------------------------------------------------------------
+000810* 0000-MAINLINE - DRIVE THE INTEREST-CALCULATION RUN
+000820*----------------------------------------------------------------
+000830 0000-MAINLINE.
+000840     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000850     PERFORM 2000-APPLY-INTEREST THRU 2000-EXIT
+000860         UNTIL BNK-EOF.
+000870     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+000880     STOP RUN.
+000890*----------------------------------------------------------------
+000900* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ LOOP
+000910*----------------------------------------------------------------
+000920 1000-INITIALIZE.
+000930     SET BNK-NOT-EOF TO TRUE.
+000940     MOVE ZERO TO BNK-POST-COUNT.
+000950     MOVE ZERO TO BNK-SKIP-COUNT.
+000960     MOVE ZERO TO BNK-TOTAL-INTEREST.
+000970
+000980     OPEN I-O ACCOUNT-MASTER.
+000990
+001000     READ ACCOUNT-MASTER NEXT RECORD
+001010         AT END
+001020             SET BNK-EOF TO TRUE
+001030     END-READ.
+001040 1000-EXIT.
+001050     EXIT.
+001060*----------------------------------------------------------------
+001070* 2000-APPLY-INTEREST - CREDIT ONE ACCOUNT-MASTER RECORD WITH
+001080*                       INTEREST, UNLESS IT IS CLOSED OR HAS NO
+001090*                       POSITIVE BALANCE TO EARN INTEREST ON,
+001100*                       AND READ THE NEXT RECORD
+001110*----------------------------------------------------------------
+001120 2000-APPLY-INTEREST.
+001130     IF ACM-ACCT-CLOSED OR ACM-BALANCE NOT > ZERO
+001140         ADD 1 TO BNK-SKIP-COUNT
+001150     ELSE
+001160         COMPUTE BNK-INTEREST-AMOUNT ROUNDED =
+001170             ACM-BALANCE * BNK-INTEREST-RATE
+001180         ADD BNK-INTEREST-AMOUNT TO ACM-BALANCE
+001185         ACCEPT ACM-LAST-TXN-DATE FROM DATE YYYYMMDD
+001190         REWRITE ACM-ACCOUNT-RECORD
+001191         IF NOT BNK-ACM-OK
+001192             DISPLAY "INT-CALC: REWRITE FAILED FOR ACCOUNT "
+001193                 ACM-ACCT-NUMBER ", STATUS " BNK-ACM-STATUS
+001194         ELSE
+001200             ADD BNK-INTEREST-AMOUNT TO BNK-TOTAL-INTEREST
+001210             ADD 1 TO BNK-POST-COUNT
+001220
+001230             SET AUD-TXN-INTEREST TO TRUE
+001240             PERFORM 2500-WRITE-AUDIT-RECORD THRU 2500-EXIT
+001245         END-IF
+001250     END-IF.
+001260
+001270     READ ACCOUNT-MASTER NEXT RECORD
+001280         AT END
+001290             SET BNK-EOF TO TRUE
+001300     END-READ.
+001310 2000-EXIT.
+001320     EXIT.
+001330*----------------------------------------------------------------
+001340* 2500-WRITE-AUDIT-RECORD - APPEND ONE AUDIT-TRAIL RECORD FOR
+001350*                           THE INTEREST JUST POSTED
+001360*----------------------------------------------------------------
+001370 2500-WRITE-AUDIT-RECORD.
+001380     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+001390     ACCEPT AUD-TIME FROM TIME.
+001400     MOVE ACM-ACCT-NUMBER     TO AUD-ACCT-NUMBER.
+001410     MOVE BNK-INTEREST-AMOUNT TO AUD-AMOUNT.
+001420     MOVE ACM-BALANCE         TO AUD-RESULT-BALANCE.
+001430     MOVE BNK-OPERATOR-ID     TO AUD-OPERATOR-ID.
+001440
+001450     OPEN EXTEND AUDIT-TRAIL.
+001460     WRITE AUD-TRAIL-RECORD.
+001470     CLOSE AUDIT-TRAIL.
+001480 2500-EXIT.
+001490     EXIT.
+001500*----------------------------------------------------------------
+001510* 8000-FINALIZE - CLOSE FILES AND DISPLAY THE RUN SUMMARY
+001520*----------------------------------------------------------------
+001530 8000-FINALIZE.
+001540     CLOSE ACCOUNT-MASTER.
+001550
+001560     DISPLAY "INT-CALC RUN SUMMARY".
+001570     DISPLAY "  INTEREST RATE APPLIED : " BNK-INTEREST-RATE.
+001580     DISPLAY "  ACCOUNTS CREDITED     : " BNK-POST-COUNT.
+001590     DISPLAY "  ACCOUNTS SKIPPED      : " BNK-SKIP-COUNT.
+001600     DISPLAY "  TOTAL INTEREST PAID   : " BNK-TOTAL-INTEREST.
+001610 8000-EXIT.
+001620     EXIT.
