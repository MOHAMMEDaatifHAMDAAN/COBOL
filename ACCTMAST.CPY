@@ -0,0 +1,16 @@
+000100*----------------------------------------------------------------
+000200* ACCTMAST.CPY
+000300*
+000400* ACCOUNT-MASTER RECORD LAYOUT - SHARED BY MENU-CHOICE,
+000500* DAILY-POST AND EOD-REPORT.  ALL THREE PROGRAMS OPEN THE SAME
+000600* PHYSICAL ACCTMAST FILE AND MUST COPY THIS RECORD DESCRIPTION
+000700* RATHER THAN CARRY THEIR OWN SO THE LAYOUT CANNOT DRIFT.
+000800*----------------------------------------------------------------
+000900 01  ACM-ACCOUNT-RECORD.
+001000     05  ACM-ACCT-NUMBER         PIC 9(07).
+001100     05  ACM-CUST-NAME           PIC X(30).
+001200     05  ACM-BALANCE             PIC S9(09)V99.
+001300     05  ACM-LAST-TXN-DATE       PIC 9(08).
+001400     05  ACM-STATUS              PIC X(01).
+001500         88  ACM-ACCT-OPEN       VALUE "O".
+001600         88  ACM-ACCT-CLOSED     VALUE "C".
