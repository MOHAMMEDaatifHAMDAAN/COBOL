@@ -1,26 +1,344 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MENU-CHOICE.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 CHOICE PIC 9.
-
-PROCEDURE DIVISION.
-    DISPLAY "1. Deposit".
-    DISPLAY "2. Withdraw".
-    DISPLAY "3. Balance".
-    DISPLAY "ENTER CHOICE: ".
-    ACCEPT CHOICE.
-
-    EVALUATE CHOICE
-        WHEN 1
-            DISPLAY "Deposit Selected"
-        WHEN 2
-            DISPLAY "Withdraw Selected"
-        WHEN 3
-            DISPLAY "Balance Displayed"
-        WHEN OTHER
-            DISPLAY "Invalid Choice"
-    END-EVALUATE.
-
-    STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MENU-CHOICE.
+000120 AUTHOR. R. OKONKWO-TELLER-SYSTEMS.
+000130 INSTALLATION. RETAIL BANKING - BRANCH SYSTEMS GROUP.
+000140 DATE-WRITTEN. 01/06/2021.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 01/06/2021  RAO  ORIGINAL TELLER MENU SHELL.
+000200* 08/09/2026  RAO  WIRE DEPOSIT/WITHDRAW/BALANCE MENU OPTIONS TO
+000210*                  THE REAL ACCOUNT-MASTER FILE (OPEN I-O AND
+000220*                  REWRITE ON POST, READ ON INQUIRY).
+000230* 08/09/2026  RAO  CAPTURE ACCOUNT NUMBER AND A SIGNED AMOUNT AT
+000240*                  THE TERMINAL BEFORE POSTING; RE-PROMPT FOR
+000250*                  THE ACCOUNT NUMBER WHEN IT IS NOT ON FILE.
+000260* 08/09/2026  RAO  REJECT ZERO/NEGATIVE AMOUNTS AND WITHDRAWALS
+000270*                  THAT WOULD OVERDRAW THE ACCOUNT.
+000280* 08/09/2026  RAO  APPEND AN AUDIT-TRAIL RECORD FOR EVERY
+000290*                  SUCCESSFUL DEPOSIT OR WITHDRAWAL.
+000300* 08/09/2026  RAO  ADD MENU OPTION 4 - ACCOUNT MAINTENANCE - TO
+000310*                  OPEN A NEW ACCOUNT OR CLOSE A ZERO-BALANCE
+000320*                  ACCOUNT.  ADD ACM-STATUS TO ACCOUNT-MASTER.
+000330* 08/09/2026  RAO  MOVE THE ACCOUNT-MASTER RECORD LAYOUT INTO
+000340*                  THE SHARED ACCTMAST COPYBOOK SO MENU-CHOICE,
+000350*                  DAILY-POST AND EOD-REPORT CANNOT DRIFT APART.
+000360*----------------------------------------------------------------
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER. IBM-370.
+000400 OBJECT-COMPUTER. IBM-370.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS DYNAMIC
+000460         RECORD KEY IS ACM-ACCT-NUMBER
+000470         FILE STATUS IS BNK-ACM-STATUS.
+000480
+000490     SELECT AUDIT-TRAIL ASSIGN TO "AUDTRAIL"
+000500         ORGANIZATION IS SEQUENTIAL
+000510         FILE STATUS IS BNK-AUD-STATUS.
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  ACCOUNT-MASTER
+000550     LABEL RECORDS ARE STANDARD.
+000560     COPY ACCTMAST.
+000570*
+000580 FD  AUDIT-TRAIL
+000590     LABEL RECORDS ARE STANDARD.
+000600 01  AUD-TRAIL-RECORD.
+000610     05  AUD-TIMESTAMP.
+000620         10  AUD-DATE            PIC 9(08).
+000630         10  AUD-TIME            PIC 9(08).
+000640     05  AUD-ACCT-NUMBER         PIC 9(07).
+000650     05  AUD-TXN-TYPE            PIC X(01).
+000660         88  AUD-TXN-DEPOSIT     VALUE "1".
+000670         88  AUD-TXN-WITHDRAWAL  VALUE "2".
+000680         88  AUD-TXN-INTEREST    VALUE "9".
+000690     05  AUD-AMOUNT              PIC S9(07)V99.
+000700     05  AUD-RESULT-BALANCE      PIC S9(09)V99.
+000710     05  AUD-OPERATOR-ID         PIC X(08).
+000720 WORKING-STORAGE SECTION.
+000730 01  CHOICE                      PIC 9.
+000740 01  BNK-ACCT-NO                 PIC 9(07).
+000750 01  BNK-AMOUNT                  PIC S9(07)V99.
+000760 01  BNK-ACM-STATUS              PIC X(02).
+000770     88  BNK-ACM-OK              VALUE "00".
+000780     88  BNK-ACM-NOT-FOUND       VALUE "23".
+000790 01  BNK-AMOUNT-SWITCH           PIC X(01).
+000800     88  BNK-AMOUNT-OK           VALUE "Y".
+000810     88  BNK-AMOUNT-NOT-OK       VALUE "N".
+000820 01  BNK-AUD-STATUS              PIC X(02).
+000830 01  BNK-OPERATOR-ID             PIC X(08).
+000840 01  BNK-MAINT-CHOICE            PIC 9.
+000850*
+000860 PROCEDURE DIVISION.
+000870*----------------------------------------------------------------
+000880* 0000-MAINLINE - DISPLAY THE TELLER MENU AND DISPATCH ON CHOICE
+000890*----------------------------------------------------------------
+000900 0000-MAINLINE.
+000910     DISPLAY "ENTER TELLER/OPERATOR ID: ".
+000920     ACCEPT BNK-OPERATOR-ID.
+000930     DISPLAY "1. Deposit".
+000940     DISPLAY "2. Withdraw".
+000950     DISPLAY "3. Balance".
+000960     DISPLAY "4. Open/Close Account".
+000970     DISPLAY "ENTER CHOICE: ".
+000980     ACCEPT CHOICE.
+000990
+001000     EVALUATE CHOICE
+001010         WHEN 1
+001020             PERFORM 2000-DEPOSIT THRU 2000-EXIT
+001030         WHEN 2
+001040             PERFORM 3000-WITHDRAW THRU 3000-EXIT
+001050         WHEN 3
+001060             PERFORM 4000-BALANCE-INQUIRY THRU 4000-EXIT
+001070         WHEN 4
+001080             PERFORM 5000-ACCOUNT-MAINTENANCE THRU 5000-EXIT
+001090         WHEN OTHER
+001100             DISPLAY "Invalid Choice"
+001110     END-EVALUATE.
+001120
+001130     STOP RUN.
+001140*----------------------------------------------------------------
+001150* 2000-DEPOSIT - POST A DEPOSIT AGAINST ACCOUNT-MASTER
+001160*----------------------------------------------------------------
+001170 2000-DEPOSIT.
+001180     OPEN I-O ACCOUNT-MASTER.
+001190     MOVE "99" TO BNK-ACM-STATUS.
+001200     PERFORM 2500-GET-VALID-ACCOUNT THRU 2500-EXIT
+001210         UNTIL BNK-ACM-OK.
+001220     MOVE "N" TO BNK-AMOUNT-SWITCH.
+001230     PERFORM 2600-GET-DEPOSIT-AMOUNT THRU 2600-EXIT
+001240         UNTIL BNK-AMOUNT-OK.
+001250
+001260     ADD BNK-AMOUNT TO ACM-BALANCE
+001265     ACCEPT ACM-LAST-TXN-DATE FROM DATE YYYYMMDD
+001270     REWRITE ACM-ACCOUNT-RECORD
+001271         INVALID KEY
+001272             DISPLAY "DEPOSIT REWRITE FAILED, STATUS "
+001273                 BNK-ACM-STATUS
+001274     END-REWRITE.
+001275
+001280     IF BNK-ACM-OK
+001281         DISPLAY "DEPOSIT POSTED.  NEW BALANCE: " ACM-BALANCE
+001290
+001300         SET AUD-TXN-DEPOSIT TO TRUE
+001310         PERFORM 2700-WRITE-AUDIT-RECORD THRU 2700-EXIT
+001311     END-IF.
+001320
+001330     CLOSE ACCOUNT-MASTER.
+001340 2000-EXIT.
+001350     EXIT.
+001360*----------------------------------------------------------------
+001370* 2500-GET-VALID-ACCOUNT - PROMPT FOR AN ACCOUNT NUMBER AND READ
+001380*                          IT; RE-PROMPT UNTIL IT IS FOUND ON
+001390*                          ACCOUNT-MASTER.  SHARED BY DEPOSIT AND
+001400*                          WITHDRAWAL.
+001410*----------------------------------------------------------------
+001420 2500-GET-VALID-ACCOUNT.
+001430     DISPLAY "ENTER ACCOUNT NUMBER: ".
+001440     ACCEPT BNK-ACCT-NO.
+001450     MOVE BNK-ACCT-NO TO ACM-ACCT-NUMBER.
+001460     READ ACCOUNT-MASTER
+001470         INVALID KEY
+001480             DISPLAY "ACCOUNT NOT FOUND - RE-ENTER."
+001490     END-READ.
+001491
+001492     IF BNK-ACM-OK AND ACM-ACCT-CLOSED
+001493         DISPLAY "ACCOUNT IS CLOSED - RE-ENTER."
+001494         MOVE "23" TO BNK-ACM-STATUS
+001495     END-IF.
+001500 2500-EXIT.
+001510     EXIT.
+001520*----------------------------------------------------------------
+001530* 2600-GET-DEPOSIT-AMOUNT - PROMPT FOR THE DEPOSIT AMOUNT;
+001540*                           RE-PROMPT UNTIL IT IS GREATER THAN
+001550*                           ZERO.
+001560*----------------------------------------------------------------
+001570 2600-GET-DEPOSIT-AMOUNT.
+001580     DISPLAY "ENTER DEPOSIT AMOUNT: ".
+001590     ACCEPT BNK-AMOUNT.
+001600     IF BNK-AMOUNT > ZERO
+001610         SET BNK-AMOUNT-OK TO TRUE
+001620     ELSE
+001630         DISPLAY "AMOUNT MUST BE GREATER THAN ZERO - RE-ENTER."
+001640     END-IF.
+001650 2600-EXIT.
+001660     EXIT.
+001670*----------------------------------------------------------------
+001680* 2700-WRITE-AUDIT-RECORD - APPEND ONE RECORD TO AUDIT-TRAIL FOR
+001690*                           THE TRANSACTION JUST POSTED.  SHARED
+001700*                           BY DEPOSIT AND WITHDRAWAL.
+001710*----------------------------------------------------------------
+001720 2700-WRITE-AUDIT-RECORD.
+001730     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+001740     ACCEPT AUD-TIME FROM TIME.
+001750     MOVE ACM-ACCT-NUMBER  TO AUD-ACCT-NUMBER.
+001760     MOVE BNK-AMOUNT       TO AUD-AMOUNT.
+001770     MOVE ACM-BALANCE      TO AUD-RESULT-BALANCE.
+001780     MOVE BNK-OPERATOR-ID  TO AUD-OPERATOR-ID.
+001790
+001800     OPEN EXTEND AUDIT-TRAIL.
+001810     WRITE AUD-TRAIL-RECORD.
+001820     CLOSE AUDIT-TRAIL.
+001830 2700-EXIT.
+001840     EXIT.
+001850*----------------------------------------------------------------
+001860* 3000-WITHDRAW - POST A WITHDRAWAL AGAINST ACCOUNT-MASTER
+001870*----------------------------------------------------------------
+001880 3000-WITHDRAW.
+001890     OPEN I-O ACCOUNT-MASTER.
+001900     MOVE "99" TO BNK-ACM-STATUS.
+001910     PERFORM 2500-GET-VALID-ACCOUNT THRU 2500-EXIT
+001920         UNTIL BNK-ACM-OK.
+001930     MOVE "N" TO BNK-AMOUNT-SWITCH.
+001940     PERFORM 3600-GET-WITHDRAWAL-AMOUNT THRU 3600-EXIT
+001950         UNTIL BNK-AMOUNT-OK.
+001960
+001970     SUBTRACT BNK-AMOUNT FROM ACM-BALANCE
+001975     ACCEPT ACM-LAST-TXN-DATE FROM DATE YYYYMMDD
+001980     REWRITE ACM-ACCOUNT-RECORD
+001981         INVALID KEY
+001982             DISPLAY "WITHDRAWAL REWRITE FAILED, STATUS "
+001983                 BNK-ACM-STATUS
+001984     END-REWRITE.
+001985
+001990     IF BNK-ACM-OK
+001991         DISPLAY "WITHDRAWAL POSTED.  NEW BALANCE: " ACM-BALANCE
+002000
+002010         SET AUD-TXN-WITHDRAWAL TO TRUE
+002020         PERFORM 2700-WRITE-AUDIT-RECORD THRU 2700-EXIT
+002021     END-IF.
+002030
+002040     CLOSE ACCOUNT-MASTER.
+002050 3000-EXIT.
+002060     EXIT.
+002070*----------------------------------------------------------------
+002080* 3600-GET-WITHDRAWAL-AMOUNT - PROMPT FOR THE WITHDRAWAL AMOUNT;
+002090*                              RE-PROMPT UNTIL IT IS GREATER THAN
+002100*                              ZERO AND WOULD NOT OVERDRAW THE
+002110*                              ACCOUNT.
+002120*----------------------------------------------------------------
+002130 3600-GET-WITHDRAWAL-AMOUNT.
+002140     DISPLAY "ENTER WITHDRAWAL AMOUNT: ".
+002150     ACCEPT BNK-AMOUNT.
+002160     IF BNK-AMOUNT NOT > ZERO
+002170         DISPLAY "AMOUNT MUST BE GREATER THAN ZERO - RE-ENTER."
+002180     ELSE
+002190         IF BNK-AMOUNT > ACM-BALANCE
+002200             DISPLAY "INSUFFICIENT FUNDS - WITHDRAWAL WOULD "
+002210                 "OVERDRAW THE ACCOUNT - RE-ENTER."
+002220         ELSE
+002230             SET BNK-AMOUNT-OK TO TRUE
+002240         END-IF
+002250     END-IF.
+002260 3600-EXIT.
+002270     EXIT.
+002280*----------------------------------------------------------------
+002290* 4000-BALANCE-INQUIRY - READ AND DISPLAY THE STORED BALANCE
+002300*----------------------------------------------------------------
+002310 4000-BALANCE-INQUIRY.
+002320     DISPLAY "ENTER ACCOUNT NUMBER: ".
+002330     ACCEPT BNK-ACCT-NO.
+002340
+002350     OPEN INPUT ACCOUNT-MASTER.
+002360     MOVE BNK-ACCT-NO TO ACM-ACCT-NUMBER.
+002370     READ ACCOUNT-MASTER
+002380         INVALID KEY
+002390             DISPLAY "ACCOUNT NOT FOUND: " BNK-ACCT-NO
+002400     END-READ.
+002410
+002420     IF BNK-ACM-OK
+002430         DISPLAY "ACCOUNT: " ACM-ACCT-NUMBER
+002440         DISPLAY "NAME   : " ACM-CUST-NAME
+002450         DISPLAY "BALANCE: " ACM-BALANCE
+002460     END-IF.
+002470
+002480     CLOSE ACCOUNT-MASTER.
+002490 4000-EXIT.
+002500     EXIT.
+002510*----------------------------------------------------------------
+002520* 5000-ACCOUNT-MAINTENANCE - OPEN A NEW ACCOUNT OR CLOSE AN
+002530*                            EXISTING ZERO-BALANCE ACCOUNT.
+002540*----------------------------------------------------------------
+002550 5000-ACCOUNT-MAINTENANCE.
+002560     OPEN I-O ACCOUNT-MASTER.
+002570     DISPLAY "1. OPEN NEW ACCOUNT".
+002580     DISPLAY "2. CLOSE ACCOUNT".
+002590     DISPLAY "ENTER MAINTENANCE CHOICE: ".
+002600     ACCEPT BNK-MAINT-CHOICE.
+002610
+002620     EVALUATE BNK-MAINT-CHOICE
+002630         WHEN 1
+002640             PERFORM 5100-OPEN-ACCOUNT THRU 5100-EXIT
+002650         WHEN 2
+002660             PERFORM 5200-CLOSE-ACCOUNT THRU 5200-EXIT
+002670         WHEN OTHER
+002680             DISPLAY "INVALID MAINTENANCE CHOICE."
+002690     END-EVALUATE.
+002700
+002710     CLOSE ACCOUNT-MASTER.
+002720 5000-EXIT.
+002730     EXIT.
+002740*----------------------------------------------------------------
+002750* 5100-OPEN-ACCOUNT - WRITE A NEW ACCOUNT-MASTER RECORD
+002760*----------------------------------------------------------------
+002770 5100-OPEN-ACCOUNT.
+002780     DISPLAY "ENTER NEW ACCOUNT NUMBER: ".
+002790     ACCEPT BNK-ACCT-NO.
+002800     MOVE BNK-ACCT-NO TO ACM-ACCT-NUMBER.
+002810     READ ACCOUNT-MASTER
+002820         INVALID KEY
+002830             CONTINUE
+002840     END-READ.
+002850
+002860     IF BNK-ACM-OK
+002870         DISPLAY "ACCOUNT ALREADY EXISTS - CANNOT OPEN."
+002880     ELSE
+002890         MOVE BNK-ACCT-NO TO ACM-ACCT-NUMBER
+002900         DISPLAY "ENTER CUSTOMER NAME: "
+002910         ACCEPT ACM-CUST-NAME
+002920         DISPLAY "ENTER OPENING BALANCE: "
+002930         ACCEPT ACM-BALANCE
+002940         ACCEPT ACM-LAST-TXN-DATE FROM DATE YYYYMMDD
+002950         SET ACM-ACCT-OPEN TO TRUE
+002960         WRITE ACM-ACCOUNT-RECORD
+002970             INVALID KEY
+002980                 DISPLAY "UNABLE TO OPEN ACCOUNT."
+002990         END-WRITE
+003000         DISPLAY "ACCOUNT OPENED."
+003010     END-IF.
+003020 5100-EXIT.
+003030     EXIT.
+003040*----------------------------------------------------------------
+003050* 5200-CLOSE-ACCOUNT - MARK A ZERO-BALANCE ACCOUNT AS CLOSED
+003060*----------------------------------------------------------------
+003070 5200-CLOSE-ACCOUNT.
+003080     DISPLAY "ENTER ACCOUNT NUMBER TO CLOSE: ".
+003090     ACCEPT BNK-ACCT-NO.
+003100     MOVE BNK-ACCT-NO TO ACM-ACCT-NUMBER.
+003110     READ ACCOUNT-MASTER
+003120         INVALID KEY
+003130             DISPLAY "ACCOUNT NOT FOUND."
+003140     END-READ.
+003150
+003160     IF BNK-ACM-OK
+003170         IF ACM-BALANCE = ZERO
+003180             SET ACM-ACCT-CLOSED TO TRUE
+003190             REWRITE ACM-ACCOUNT-RECORD
+003191                 INVALID KEY
+003192                     DISPLAY "CLOSE REWRITE FAILED, STATUS "
+003193                         BNK-ACM-STATUS
+003194             END-REWRITE
+003195             IF BNK-ACM-OK
+003200                 DISPLAY "ACCOUNT CLOSED."
+003201             END-IF
+003210         ELSE
+003220             DISPLAY "CANNOT CLOSE - BALANCE IS NOT ZERO."
+003230         END-IF
+003240     END-IF.
+003250 5200-EXIT.
+003260     EXIT.
