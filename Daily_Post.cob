@@ -0,0 +1,272 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. DAILY-POST.
+000120 AUTHOR. R. OKONKWO-TELLER-SYSTEMS.
+000130 INSTALLATION. RETAIL BANKING - BRANCH SYSTEMS GROUP.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/2026  RAO  ORIGINAL - NIGHTLY BATCH DRIVER.  READS THE
+000200*                  DAY'S TRANSACTION-FILE AND POSTS EACH RECORD
+000210*                  AGAINST ACCOUNT-MASTER, PRODUCING A POSTING
+000220*                  COUNT AND A TOTAL-DEBITS/TOTAL-CREDITS
+000230*                  SUMMARY AT END OF RUN.
+000240* 08/09/2026  RAO  ADD ACM-STATUS TO ACCOUNT-MASTER TO MATCH
+000250*                  THE LAYOUT USED BY MENU-CHOICE (ACCOUNT
+000260*                  MAINTENANCE - OPEN/CLOSE ACCOUNT).
+000270* 08/09/2026  RAO  ADD RESTART/CHECKPOINT LOGIC.  TRANSACTION-
+000280*                  FILE RECORDS NOW CARRY A SEQUENCE NUMBER.
+000290*                  THE LAST SEQUENCE NUMBER SUCCESSFULLY
+000300*                  PROCESSED IS SAVED TO A CHECKPOINT FILE EVERY
+000310*                  CHECKPOINT-INTERVAL RECORDS AND AT END OF
+000320*                  RUN.  ON THE NEXT RUN, TRANSACTIONS AT OR
+000330*                  BELOW THAT SEQUENCE NUMBER ARE SKIPPED SO A
+000340*                  CRASH MID-FILE CANNOT CAUSE DOUBLE-POSTING.
+000345* 08/09/2026  RAO  MOVE THE ACCOUNT-MASTER RECORD LAYOUT INTO
+000346*                  THE SHARED ACCTMAST COPYBOOK SO MENU-CHOICE,
+000347*                  DAILY-POST AND EOD-REPORT CANNOT DRIFT APART.
+000350*----------------------------------------------------------------
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER. IBM-370.
+000390 OBJECT-COMPUTER. IBM-370.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS BNK-TRN-STATUS.
+000450
+000460     SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+000470         ORGANIZATION IS INDEXED
+000480         ACCESS MODE IS DYNAMIC
+000490         RECORD KEY IS ACM-ACCT-NUMBER
+000500         FILE STATUS IS BNK-ACM-STATUS.
+000510
+000520     SELECT CHECKPOINT-FILE ASSIGN TO "DPCHKPT"
+000530         ORGANIZATION IS RELATIVE
+000532         ACCESS MODE IS RANDOM
+000534         RELATIVE KEY IS BNK-CKP-RELKEY
+000540         FILE STATUS IS BNK-CKP-STATUS.
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  TRANSACTION-FILE
+000580     LABEL RECORDS ARE STANDARD.
+000590 01  TRN-TRANSACTION-RECORD.
+000600     05  TRN-SEQ-NO              PIC 9(09).
+000610     05  TRN-ACCT-NUMBER         PIC 9(07).
+000620     05  TRN-TXN-TYPE            PIC 9(01).
+000630         88  TRN-TYPE-DEPOSIT    VALUE 1.
+000640         88  TRN-TYPE-WITHDRAWAL VALUE 2.
+000650         88  TRN-TYPE-INQUIRY    VALUE 3.
+000660     05  TRN-AMOUNT              PIC S9(07)V99.
+000670*
+000680 FD  ACCOUNT-MASTER
+000690     LABEL RECORDS ARE STANDARD.
+000700     COPY ACCTMAST.
+000780*
+000790 FD  CHECKPOINT-FILE
+000800     LABEL RECORDS ARE STANDARD.
+000810 01  CKP-CHECKPOINT-RECORD.
+000820     05  CKP-LAST-SEQ-POSTED     PIC 9(09).
+000830 WORKING-STORAGE SECTION.
+000840 01  BNK-TRN-STATUS              PIC X(02).
+000850     88  BNK-TRN-OK              VALUE "00".
+000870 01  BNK-ACM-STATUS              PIC X(02).
+000880     88  BNK-ACM-OK              VALUE "00".
+000890     88  BNK-ACM-NOT-FOUND       VALUE "23".
+000900 01  BNK-CKP-STATUS              PIC X(02).
+000910     88  BNK-CKP-OK              VALUE "00".
+000915 01  BNK-CKP-RELKEY              PIC 9(05) COMP VALUE 1.
+000920 01  BNK-EOF-SWITCH              PIC X(01).
+000930     88  BNK-EOF                 VALUE "Y".
+000940     88  BNK-NOT-EOF             VALUE "N".
+000950 01  BNK-POST-COUNT              PIC 9(07) COMP.
+000960 01  BNK-REJECT-COUNT            PIC 9(07) COMP.
+000970 01  BNK-SKIP-COUNT              PIC 9(07) COMP.
+000980 01  BNK-TOTAL-CREDITS           PIC S9(09)V99.
+000990 01  BNK-TOTAL-DEBITS            PIC S9(09)V99.
+001000 01  BNK-LAST-SEQ-POSTED         PIC 9(09) COMP.
+001010 01  BNK-SINCE-CHECKPOINT        PIC 9(05) COMP.
+001020 01  BNK-CHECKPOINT-INTERVAL     PIC 9(05) COMP VALUE 50.
+001030*
+001040 PROCEDURE DIVISION.
+001050*----------------------------------------------------------------
+001060* 0000-MAINLINE - DRIVE THE BATCH POSTING RUN
+001070*----------------------------------------------------------------
+001080 0000-MAINLINE.
+001090     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001100     PERFORM 2000-POST-ONE-TRANSACTION THRU 2000-EXIT
+001110         UNTIL BNK-EOF.
+001120     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001130     STOP RUN.
+001140*----------------------------------------------------------------
+001150* 1000-INITIALIZE - OPEN FILES, READ THE CHECKPOINT RECORD AND
+001160*                   PRIME THE READ LOOP
+001170*----------------------------------------------------------------
+001180 1000-INITIALIZE.
+001190     SET BNK-NOT-EOF TO TRUE.
+001200     MOVE ZERO TO BNK-POST-COUNT.
+001210     MOVE ZERO TO BNK-REJECT-COUNT.
+001220     MOVE ZERO TO BNK-SKIP-COUNT.
+001230     MOVE ZERO TO BNK-TOTAL-CREDITS.
+001240     MOVE ZERO TO BNK-TOTAL-DEBITS.
+001250     MOVE ZERO TO BNK-SINCE-CHECKPOINT.
+001260
+001270     OPEN I-O CHECKPOINT-FILE.
+001280     IF NOT BNK-CKP-OK
+001290         OPEN OUTPUT CHECKPOINT-FILE
+001300         MOVE ZERO TO CKP-LAST-SEQ-POSTED
+001305         MOVE 1 TO BNK-CKP-RELKEY
+001310         WRITE CKP-CHECKPOINT-RECORD
+001320         CLOSE CHECKPOINT-FILE
+001330         OPEN I-O CHECKPOINT-FILE
+001340     END-IF.
+001350
+001360     MOVE 1 TO BNK-CKP-RELKEY.
+001365     READ CHECKPOINT-FILE
+001370         INVALID KEY
+001380             MOVE ZERO TO CKP-LAST-SEQ-POSTED
+001390     END-READ.
+001400     MOVE CKP-LAST-SEQ-POSTED TO BNK-LAST-SEQ-POSTED.
+001410     DISPLAY "DAILY-POST: RESUMING AFTER SEQUENCE NUMBER "
+001420         BNK-LAST-SEQ-POSTED.
+001430
+001440     OPEN INPUT TRANSACTION-FILE.
+001450     OPEN I-O ACCOUNT-MASTER.
+001460
+001470     READ TRANSACTION-FILE
+001480         AT END
+001490             SET BNK-EOF TO TRUE
+001500     END-READ.
+001510 1000-EXIT.
+001520     EXIT.
+001530*----------------------------------------------------------------
+001540* 2000-POST-ONE-TRANSACTION - APPLY ONE TRANSACTION-FILE RECORD
+001550*                             AGAINST ACCOUNT-MASTER, UNLESS ITS
+001560*                             SEQUENCE NUMBER WAS ALREADY
+001570*                             COVERED BY A PRIOR RUN'S
+001580*                             CHECKPOINT, AND READ THE NEXT
+001590*                             RECORD
+001600*----------------------------------------------------------------
+001610 2000-POST-ONE-TRANSACTION.
+001620     IF TRN-SEQ-NO NOT > BNK-LAST-SEQ-POSTED
+001630         ADD 1 TO BNK-SKIP-COUNT
+001640     ELSE
+001650         MOVE TRN-ACCT-NUMBER TO ACM-ACCT-NUMBER
+001660         READ ACCOUNT-MASTER
+001670             INVALID KEY
+001680                 DISPLAY "DAILY-POST: ACCOUNT NOT FOUND: "
+001690                     TRN-ACCT-NUMBER
+001700         END-READ
+001701
+001702         IF BNK-ACM-OK AND ACM-ACCT-CLOSED
+001703             DISPLAY "DAILY-POST: ACCOUNT CLOSED: "
+001704                 TRN-ACCT-NUMBER
+001705             MOVE "23" TO BNK-ACM-STATUS
+001706         END-IF
+001710
+001720         IF BNK-ACM-OK
+001730             EVALUATE TRUE
+001740                 WHEN TRN-TYPE-DEPOSIT
+001741                     IF TRN-AMOUNT > ZERO
+001750                         ADD TRN-AMOUNT TO ACM-BALANCE
+001765                         ACCEPT ACM-LAST-TXN-DATE FROM DATE
+001766                             YYYYMMDD
+001770                         REWRITE ACM-ACCOUNT-RECORD
+001771                             INVALID KEY
+001772                                 DISPLAY "DAILY-POST: DEPOSIT "
+001773                                     "REWRITE FAILED: "
+001774                                     TRN-ACCT-NUMBER
+001775                         END-REWRITE
+001776                         IF BNK-ACM-OK
+001760                             ADD TRN-AMOUNT TO BNK-TOTAL-CREDITS
+001780                             ADD 1 TO BNK-POST-COUNT
+001777                         ELSE
+001778                             ADD 1 TO BNK-REJECT-COUNT
+001779                         END-IF
+001781                     ELSE
+001782                         DISPLAY "DAILY-POST: INVALID DEPOSIT "
+001783                             "AMOUNT: " TRN-ACCT-NUMBER
+001784                         ADD 1 TO BNK-REJECT-COUNT
+001785                     END-IF
+001790                 WHEN TRN-TYPE-WITHDRAWAL
+001791                     IF TRN-AMOUNT > ZERO
+001792                             AND TRN-AMOUNT <= ACM-BALANCE
+001800                         SUBTRACT TRN-AMOUNT FROM ACM-BALANCE
+001815                         ACCEPT ACM-LAST-TXN-DATE FROM DATE
+001816                             YYYYMMDD
+001820                         REWRITE ACM-ACCOUNT-RECORD
+001821                             INVALID KEY
+001822                                 DISPLAY "DAILY-POST: WITHDRAWAL "
+001823                                     "REWRITE FAILED: "
+001824                                     TRN-ACCT-NUMBER
+001825                         END-REWRITE
+001826                         IF BNK-ACM-OK
+001810                             ADD TRN-AMOUNT TO BNK-TOTAL-DEBITS
+001830                             ADD 1 TO BNK-POST-COUNT
+001827                         ELSE
+001828                             ADD 1 TO BNK-REJECT-COUNT
+001829                         END-IF
+001831                     ELSE
+001832                         DISPLAY "DAILY-POST: INVALID/OVERDRAFT "
+001833                             "WITHDRAWAL: " TRN-ACCT-NUMBER
+001834                         ADD 1 TO BNK-REJECT-COUNT
+001835                     END-IF
+001840                 WHEN OTHER
+001850                     CONTINUE
+001860             END-EVALUATE
+001870         ELSE
+001880             ADD 1 TO BNK-REJECT-COUNT
+001890         END-IF
+001900
+001910         MOVE TRN-SEQ-NO TO BNK-LAST-SEQ-POSTED
+001920         ADD 1 TO BNK-SINCE-CHECKPOINT
+001930         IF BNK-SINCE-CHECKPOINT >= BNK-CHECKPOINT-INTERVAL
+001940             PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+001950         END-IF
+001960     END-IF.
+001970
+001980     READ TRANSACTION-FILE
+001990         AT END
+002000             SET BNK-EOF TO TRUE
+002010     END-READ.
+002020 2000-EXIT.
+002030     EXIT.
+002040*----------------------------------------------------------------
+002050* 2500-WRITE-CHECKPOINT - SAVE THE LAST SEQUENCE NUMBER POSTED
+002060*                         SO A CRASH CAN RESUME AFTER IT.
+002061*                         CHECKPOINT-FILE IS RELATIVE WITH RANDOM
+002062*                         ACCESS SO THIS REWRITE-BY-KEY CAN BE
+002063*                         CALLED REPEATEDLY WITHOUT AN
+002064*                         INTERVENING READ OF THE RECORD.
+002070*----------------------------------------------------------------
+002080 2500-WRITE-CHECKPOINT.
+002090     MOVE BNK-LAST-SEQ-POSTED TO CKP-LAST-SEQ-POSTED.
+002100     MOVE 1 TO BNK-CKP-RELKEY.
+002101     REWRITE CKP-CHECKPOINT-RECORD.
+002102     IF NOT BNK-CKP-OK
+002103         DISPLAY "DAILY-POST: CHECKPOINT REWRITE FAILED, STATUS "
+002104             BNK-CKP-STATUS
+002105     END-IF.
+002110     MOVE ZERO TO BNK-SINCE-CHECKPOINT.
+002120 2500-EXIT.
+002130     EXIT.
+002140*----------------------------------------------------------------
+002150* 8000-FINALIZE - SAVE A FINAL CHECKPOINT, CLOSE FILES AND
+002160*                 DISPLAY THE RUN SUMMARY
+002170*----------------------------------------------------------------
+002180 8000-FINALIZE.
+002190     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT.
+002200     CLOSE TRANSACTION-FILE.
+002210     CLOSE ACCOUNT-MASTER.
+002220     CLOSE CHECKPOINT-FILE.
+002230
+002240     DISPLAY "DAILY-POST RUN SUMMARY".
+002250     DISPLAY "  TRANSACTIONS POSTED  : " BNK-POST-COUNT.
+002260     DISPLAY "  TRANSACTIONS REJECTED: " BNK-REJECT-COUNT.
+002270     DISPLAY "  ALREADY POSTED (SKIP): " BNK-SKIP-COUNT.
+002280     DISPLAY "  TOTAL CREDITS        : " BNK-TOTAL-CREDITS.
+002290     DISPLAY "  TOTAL DEBITS         : " BNK-TOTAL-DEBITS.
+002300 8000-EXIT.
+002310     EXIT.
